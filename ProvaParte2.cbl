@@ -13,27 +13,71 @@
                'C:\TEMP\ARQUIVOS\PROVA.txt'
            ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC
-           RECORD KEY IS NOME-ALUNO
+           RECORD KEY IS MATRICULA-ALUNO
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD PROVA.
        01 REG-ALUNO.
+           03 MATRICULA-ALUNO PIC X(10).
            03 NOME-ALUNO PIC X(50).
            03 IDADE-ALUNO PIC X(03).
            03 SOMA-VALORES PIC 9(09).
+           03 QTD-ACERTOS PIC 9(02).
+           03 QTD-ERROS PIC 9(02).
+           03 IND-APROVADO PIC X(01).
            03 VETOR1 PIC S99 OCCURS 10 TIMES.
            03 VETOR2 PIC 99 OCCURS 10 TIMES.
        WORKING-STORAGE SECTION.
        77 WS-FS PIC 99.
        77 WS-COUNT PIC 99.
+       77 WS-SN PIC A(1).
+
+       01 TABELA-GABARITO-INICIAL.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 TABELA-GABARITO REDEFINES TABELA-GABARITO-INICIAL.
+           05 GABARITO PIC 9(02) OCCURS 10 TIMES.
 
        01 WS-ALUNO.
+           03 WS-MATRICULA PIC X(10).
            03 WS-NOME PIC X(50).
            03 WS-IDADE PIC X(03).
            03 WS-TOTAL PIC 9(09).
+           03 WS-ACERTOS PIC 9(02).
+           03 WS-ERROS PIC 9(02).
+           03 WS-APROVADO PIC X(01).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            SET WS-FS TO 0.
+            OPEN I-O PROVA
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT PROVA
+                CLOSE PROVA
+                OPEN I-O PROVA
+            END-IF
+
+            PERFORM UNTIL WS-SN = 'N' OR WS-SN = 'n'
+                PERFORM CADASTRAR-ALUNO
+                DISPLAY "CADASTRAR OUTRO ALUNO? (S/N)"
+                ACCEPT WS-SN
+            END-PERFORM
+
+            CLOSE PROVA.
+            STOP RUN.
+
+       CADASTRAR-ALUNO.
+            MOVE 0 TO WS-TOTAL
+            DISPLAY "Digite a matricula do aluno:"
+            ACCEPT MATRICULA-ALUNO.
             DISPLAY "Digite seu nome:"
             ACCEPT NOME-ALUNO.
             DISPLAY "Digite sua idade:"
@@ -52,6 +96,7 @@
             ADD 1 TO WS-COUNT
             END-PERFORM
             COMPUTE WS-COUNT EQUAL 1
+            DISPLAY "MATRICULA: ", MATRICULA-ALUNO
             DISPLAY "NOME: ", NOME-ALUNO, " IDADE: ", IDADE-ALUNO
             DISPLAY " VETOR 1: "
             PERFORM UNTIL WS-COUNT EQUAL 11
@@ -69,31 +114,67 @@
             DISPLAY "TOTAL: ", WS-TOTAL
             MOVE WS-TOTAL TO SOMA-VALORES
 
-            SET WS-FS TO 0.
+            PERFORM CORRIGIR-PROVA
 
-            OPEN I-O PROVA
-            IF WS-FS EQUAL 35 THEN
-                OPEN OUTPUT PROVA
-            END-IF
             WRITE REG-ALUNO
 
-            IF WS-FS NOT EQUAL ZEROS
+            EVALUATE WS-FS
+                WHEN 00
+                    DISPLAY "REGISTRO GRAVADO COM SUCESSO!"
+                WHEN 22
+                    DISPLAY "MATRICULA JA CADASTRADA - REGRAVANDO..."
+                    PERFORM REGRAVAR-ALUNO
+                WHEN OTHER
                     DISPLAY "ERRO AO REGISTRAR!"
                     DISPLAY "FILE STATUS: " WS-FS
-             ELSE
-                    DISPLAY "REGISTRO GRAVADO COM SUCESSO!"
-            END-IF
-            CLOSE PROVA.
+            END-EVALUATE
 
-            OPEN I-O PROVA.
             READ PROVA RECORD INTO WS-ALUNO
-               KEY IS NOME-ALUNO
+               KEY IS MATRICULA-ALUNO
                    INVALID KEY
-                       DISPLAY "CHAVE INVALIDA"
+                       IF WS-FS EQUAL 23
+                           DISPLAY "ALUNO NAO ENCONTRADO"
+                       ELSE
+                           DISPLAY "ERRO NA LEITURA"
+                           DISPLAY "FILE STATUS: " WS-FS
+                       END-IF
                    NOT INVALID KEY
+                   DISPLAY "MATRICULA: " WS-MATRICULA
                    DISPLAY "NOME: " WS-NOME
                    DISPLAY "IDADE: " WS-IDADE
                    DISPLAY "TOTAL: " WS-TOTAL
-            CLOSE PROVA.
-            STOP RUN.
+                   DISPLAY "ACERTOS: " WS-ACERTOS
+                   DISPLAY "ERROS: " WS-ERROS
+                   DISPLAY "APROVADO: " WS-APROVADO
+            END-READ.
+
+       REGRAVAR-ALUNO.
+            REWRITE REG-ALUNO
+            IF WS-FS EQUAL 00
+                DISPLAY "REGISTRO REGRAVADO COM SUCESSO!"
+            ELSE
+                DISPLAY "ERRO AO REGRAVAR!"
+                DISPLAY "FILE STATUS: " WS-FS
+            END-IF.
+
+       CORRIGIR-PROVA.
+            MOVE 0 TO QTD-ACERTOS
+            MOVE 0 TO QTD-ERROS
+            COMPUTE WS-COUNT = 1
+            PERFORM UNTIL WS-COUNT EQUAL 11
+                IF VETOR1(WS-COUNT) EQUAL GABARITO(WS-COUNT)
+                    ADD 1 TO QTD-ACERTOS
+                ELSE
+                    ADD 1 TO QTD-ERROS
+                END-IF
+                ADD 1 TO WS-COUNT
+            END-PERFORM
+            IF QTD-ACERTOS >= 6
+                MOVE 'S' TO IND-APROVADO
+            ELSE
+                MOVE 'N' TO IND-APROVADO
+            END-IF
+            DISPLAY "ACERTOS: " QTD-ACERTOS
+            DISPLAY "ERROS: " QTD-ERROS
+            DISPLAY "APROVADO (S/N): " IND-APROVADO.
        END PROGRAM ProvaParte2.
