@@ -5,68 +5,432 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA_EX_PRODUTOS.
+       PROGRAM-ID. PROGRAMA_EX_PRODUTOS IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PRODUTOS ASSIGN TO
-               'C:\programas\ARQUIVOS\produtos.txt'
+               WS-PRODUTOS-PATH
            ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC
            RECORD KEY IS COD-PRODUTO
            FILE STATUS IS WS-FS.
+           SELECT RELATORIO ASSIGN TO
+               WS-RELATORIO-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RPT.
+           SELECT CHECKPOINT ASSIGN TO
+               'C:\programas\ARQUIVOS\checkpoint_relatorio.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CKP.
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTOS.
-       01 REG-PRODUTO.
-          03 COD-PRODUTO           PIC 9(03).
-          03 NOME-PRODUTO          PIC X(20).
-          03 ESTOQUE-PRODUTO       PIC 9(09).
+           COPY REGPROD.
+       FD RELATORIO.
+       01 LINHA-RELATORIO           PIC X(80).
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+          03 CKP-VARIANTE           PIC X(01).
+          03 CKP-COD-PRODUTO        PIC 9(03).
+          03 CKP-CONTADOR           PIC 9(07).
+          03 CKP-TOTAL-ESTOQUE      PIC 9(11).
+          03 CKP-LIDOS              PIC 9(07).
+          03 CKP-PAGINA             PIC 9(03).
        WORKING-STORAGE SECTION.
+       77 WS-PRODUTOS-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\produtos.txt'.
+       77 WS-RELATORIO-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\relatorio_estoque.txt'.
+       77 WS-ENV-PATH      PIC X(100).
        77 WS-FS            PIC 99.
+       77 WS-FS-RPT        PIC 99.
+       77 WS-FS-CKP        PIC 99.
        77 WS-EOF           PIC 99.
-       77 WS-CONTADOR      PIC 99.
+       77 WS-CONTADOR      PIC 9(07).
+       77 WS-CKP-INTERVALO PIC 9(05) VALUE 1000.
+       77 WS-CKP-VARIANTE     PIC X(01).
+       77 WS-VARIANTE-ATUAL   PIC X(01).
+       77 WS-CKP-COD-PRODUTO PIC 9(03).
+       77 WS-CKP-CONTADOR     PIC 9(07).
+       77 WS-CKP-TOTAL-ESTOQUE PIC 9(11).
+       77 WS-LIDOS          PIC 9(07).
+       77 WS-CKP-LIDOS      PIC 9(07).
+       77 WS-CKP-PAGINA     PIC 9(03).
+       77 WS-RETOMAR       PIC X(01) VALUE 'N'.
+       77 WS-LINHAS-PAGINA PIC 9(03) VALUE 20.
+       77 WS-LINHAS-PAGINA-ATUAL PIC 9(03) VALUE 0.
+       77 WS-PAGINA        PIC 9(03) VALUE 0.
+       77 WS-TOTAL-ESTOQUE PIC 9(11) VALUE 0.
+       77 WS-OPCAO          PIC 9(01).
+       77 WS-LIMITE-REPOSICAO PIC 9(09).
+       77 WS-FILTRO-BAIXO   PIC X(01) VALUE 'N'.
+       77 WS-TERMO-BUSCA    PIC X(20).
+       77 WS-MODO-BUSCA     PIC X(01).
+       77 WS-TAM-TERMO      PIC 99.
+       77 WS-POS            PIC 99.
+       77 WS-ENCONTROU      PIC X(01).
+       77 WS-ESTOQUE-MIN    PIC 9(09).
+       77 WS-ESTOQUE-MAX    PIC 9(09).
+       77 WS-QTD-ENCONTRADOS PIC 9(03).
 
        01 WS-PRODUTO.
           03 WS-COD-PRODUTO           PIC 9(03).
           03 WS-NOME-PRODUTO          PIC X(20).
           03 WS-ESTOQUE-PRODUTO       PIC 9(09).
+          03 WS-PRECO-PRODUTO         PIC 9(07)V99.
 
-       PROCEDURE DIVISION.
+       01 WS-LINHA-TITULO.
+          03 FILLER              PIC X(20) VALUE SPACES.
+          03 WS-LT-TITULO        PIC X(40)
+                 VALUE 'RELATORIO DE ESTOQUE DE PRODUTOS'.
+          03 FILLER              PIC X(08) VALUE 'PAGINA: '.
+          03 WS-LT-PAGINA        PIC ZZ9.
+
+       01 WS-LINHA-CABECALHO.
+          03 FILLER              PIC X(08) VALUE 'CODIGO'.
+          03 FILLER              PIC X(02) VALUE SPACES.
+          03 FILLER              PIC X(20) VALUE 'NOME DO PRODUTO'.
+          03 FILLER              PIC X(02) VALUE SPACES.
+          03 FILLER              PIC X(14) VALUE 'QTDE ESTOQUE'.
+          03 FILLER              PIC X(02) VALUE SPACES.
+          03 FILLER              PIC X(14) VALUE 'PRECO UNIT.'.
+
+       01 WS-LINHA-DETALHE.
+          03 WS-LD-COD           PIC ZZ9.
+          03 FILLER              PIC X(07) VALUE SPACES.
+          03 WS-LD-NOME          PIC X(20).
+          03 FILLER              PIC X(02) VALUE SPACES.
+          03 WS-LD-ESTOQUE       PIC ZZZ.ZZZ.ZZ9.
+          03 FILLER              PIC X(03) VALUE SPACES.
+          03 WS-LD-PRECO         PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-LINHA-TOTAL.
+          03 FILLER              PIC X(20)
+                 VALUE 'TOTAL DE PRODUTOS: '.
+          03 WS-LTOT-QTDE        PIC ZZZ.ZZZ.ZZ9.
+          03 FILLER              PIC X(04) VALUE SPACES.
+          03 FILLER              PIC X(23)
+                 VALUE 'TOTAL EM ESTOQUE: '.
+          03 WS-LTOT-ESTOQUE     PIC ZZZ.ZZZ.ZZ9.
+
+       LINKAGE SECTION.
+       01 LK-MODO PIC X(01).
+
+       PROCEDURE DIVISION USING LK-MODO.
        MAIN-PROCEDURE.
-            OPEN INPUT PRODUTOS
+            PERFORM RESOLVER-CAMINHO-PRODUTOS
+            EVALUATE LK-MODO
+                WHEN '1'
+                    PERFORM GERAR-RELATORIO-ESTOQUE
+                WHEN '2'
+                    PERFORM GERAR-RELATORIO-BAIXO-ESTOQUE
+                WHEN '3'
+                    PERFORM CONSULTAR-PRODUTO
+                WHEN '4'
+                    PERFORM PESQUISAR-POR-NOME
+                WHEN '5'
+                    PERFORM PESQUISAR-POR-FAIXA-ESTOQUE
+                WHEN OTHER
+                    PERFORM MENU-INTERNO
+            END-EVALUATE
+            GOBACK.
+
+       MENU-INTERNO.
+            DISPLAY '---------- CONSULTA/RELATORIO DE PRODUTOS ---'
+            DISPLAY '1 - RELATORIO COMPLETO DE ESTOQUE'
+            DISPLAY '2 - RELATORIO DE PRODUTOS COM ESTOQUE BAIXO'
+            DISPLAY '3 - CONSULTAR PRODUTO POR CODIGO'
+            DISPLAY '4 - PESQUISAR PRODUTO POR NOME'
+            DISPLAY '5 - PESQUISAR PRODUTO POR FAIXA DE ESTOQUE'
+            DISPLAY 'ESCOLHA UMA OPCAO'
+            ACCEPT WS-OPCAO
+            EVALUATE WS-OPCAO
+                WHEN 1
+                    PERFORM GERAR-RELATORIO-ESTOQUE
+                WHEN 2
+                    PERFORM GERAR-RELATORIO-BAIXO-ESTOQUE
+                WHEN 3
+                    PERFORM CONSULTAR-PRODUTO
+                WHEN 4
+                    PERFORM PESQUISAR-POR-NOME
+                WHEN 5
+                    PERFORM PESQUISAR-POR-FAIXA-ESTOQUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA'
+            END-EVALUATE.
+
+       RESOLVER-CAMINHO-PRODUTOS.
+            MOVE SPACES TO WS-ENV-PATH
+            ACCEPT WS-ENV-PATH FROM ENVIRONMENT 'PRODUTOS_PATH'
+            IF WS-ENV-PATH NOT EQUAL SPACES
+                MOVE WS-ENV-PATH TO WS-PRODUTOS-PATH
+            END-IF.
+
+       GERAR-RELATORIO-ESTOQUE.
             DISPLAY '---------- LISTAGEM DE PRODUTOS -------------'
-            SET WS-EOF         TO 0
-            SET WS-FS          TO 0
-            SET WS-CONTADOR    TO 0
-            PERFORM UNTIL WS-EOF EQUAL 1
-               READ PRODUTOS INTO WS-PRODUTO
-                   AT END
-                       MOVE 1 TO WS-EOF
-                   NOT AT END
-                       DISPLAY ' COD. PRODUTO: ' WS-COD-PRODUTO
-                               ' NOME PRODUTO: ' WS-NOME-PRODUTO
-                               ' QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
-                       ADD 1 TO WS-CONTADOR
-               END-READ
+            SET WS-EOF                  TO 0
+            SET WS-FS                   TO 0
+            SET WS-LINHAS-PAGINA-ATUAL  TO 0
+            IF WS-FILTRO-BAIXO EQUAL 'S'
+                MOVE 'B' TO WS-VARIANTE-ATUAL
+            ELSE
+                MOVE 'C' TO WS-VARIANTE-ATUAL
+            END-IF
+            PERFORM VERIFICAR-CHECKPOINT
+            OPEN INPUT PRODUTOS
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE PRODUTOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                IF WS-RETOMAR EQUAL 'S' OR WS-RETOMAR EQUAL 's'
+                    DISPLAY 'RETOMANDO A PARTIR DO PRODUTO: '
+                        WS-CKP-COD-PRODUTO
+                    MOVE WS-CKP-COD-PRODUTO TO COD-PRODUTO
+                    MOVE WS-CKP-CONTADOR TO WS-CONTADOR
+                    MOVE WS-CKP-TOTAL-ESTOQUE TO WS-TOTAL-ESTOQUE
+                    MOVE WS-CKP-LIDOS TO WS-LIDOS
+                    MOVE WS-CKP-PAGINA TO WS-PAGINA
+                    START PRODUTOS KEY IS GREATER THAN COD-PRODUTO
+                        INVALID KEY
+                            MOVE 1 TO WS-EOF
+                    END-START
+                    OPEN EXTEND RELATORIO
+                    PERFORM IMPRIMIR-CABECALHO
+                ELSE
+                    SET WS-CONTADOR             TO 0
+                    SET WS-TOTAL-ESTOQUE        TO 0
+                    SET WS-LIDOS                TO 0
+                    SET WS-PAGINA               TO 0
+                    OPEN OUTPUT RELATORIO
+                    PERFORM IMPRIMIR-CABECALHO
+                END-IF
+                PERFORM UNTIL WS-EOF EQUAL 1
+                   READ PRODUTOS INTO WS-PRODUTO
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-LIDOS
+                           IF WS-FILTRO-BAIXO EQUAL 'N' OR
+                              WS-ESTOQUE-PRODUTO < WS-LIMITE-REPOSICAO
+                               IF WS-LINHAS-PAGINA-ATUAL >=
+                                  WS-LINHAS-PAGINA
+                                   PERFORM IMPRIMIR-CABECALHO
+                               END-IF
+                               PERFORM IMPRIMIR-DETALHE
+                               ADD 1 TO WS-CONTADOR
+                               ADD WS-ESTOQUE-PRODUTO
+                                   TO WS-TOTAL-ESTOQUE
+                           END-IF
+                           IF FUNCTION MOD(WS-LIDOS WS-CKP-INTERVALO)
+                                   EQUAL 0
+                               PERFORM GRAVAR-CHECKPOINT
+                           END-IF
+                   END-READ
+                END-PERFORM
+                PERFORM IMPRIMIR-TOTAL
+                DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+                DISPLAY 'RELATORIO GRAVADO EM: ' WS-RELATORIO-PATH
+                CLOSE PRODUTOS
+                CLOSE RELATORIO
+                PERFORM LIMPAR-CHECKPOINT
+            END-IF.
+
+       VERIFICAR-CHECKPOINT.
+            MOVE 'N' TO WS-RETOMAR
+            OPEN INPUT CHECKPOINT
+            IF WS-FS-CKP EQUAL ZEROS
+                READ CHECKPOINT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKP-VARIANTE TO WS-CKP-VARIANTE
+                        MOVE CKP-COD-PRODUTO TO WS-CKP-COD-PRODUTO
+                        MOVE CKP-CONTADOR TO WS-CKP-CONTADOR
+                        MOVE CKP-TOTAL-ESTOQUE TO WS-CKP-TOTAL-ESTOQUE
+                        MOVE CKP-LIDOS TO WS-CKP-LIDOS
+                        MOVE CKP-PAGINA TO WS-CKP-PAGINA
+                        IF WS-CKP-VARIANTE NOT EQUAL WS-VARIANTE-ATUAL
+                            DISPLAY 'AVISO - CHECKPOINT DE OUTRO '
+                                'RELATORIO. IGNORANDO.'
+                        ELSE
+                            DISPLAY 'CHECKPOINT NO PRODUTO: '
+                                WS-CKP-COD-PRODUTO
+                            DISPLAY 'RETOMAR DO CHECKPOINT? (S/N)'
+                            ACCEPT WS-RETOMAR
+                        END-IF
+                END-READ
+                CLOSE CHECKPOINT
+            END-IF.
+
+       GRAVAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT
+            MOVE WS-VARIANTE-ATUAL TO CKP-VARIANTE
+            MOVE WS-COD-PRODUTO TO CKP-COD-PRODUTO
+            MOVE WS-CONTADOR TO CKP-CONTADOR
+            MOVE WS-TOTAL-ESTOQUE TO CKP-TOTAL-ESTOQUE
+            MOVE WS-LIDOS TO CKP-LIDOS
+            MOVE WS-PAGINA TO CKP-PAGINA
+            WRITE REG-CHECKPOINT
+            CLOSE CHECKPOINT.
+
+       LIMPAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT
+            CLOSE CHECKPOINT.
+
+       GERAR-RELATORIO-BAIXO-ESTOQUE.
+            DISPLAY 'INFORME O LIMITE DE REPOSICAO DE ESTOQUE'
+            ACCEPT WS-LIMITE-REPOSICAO
+            MOVE 'S' TO WS-FILTRO-BAIXO
+            MOVE 'RELATORIO DE PRODUTOS COM ESTOQUE BAIXO'
+                TO WS-LT-TITULO
+            MOVE 'C:\programas\ARQUIVOS\relatorio_baixo_estoque.txt'
+                TO WS-RELATORIO-PATH
+            PERFORM GERAR-RELATORIO-ESTOQUE.
+
+       IMPRIMIR-CABECALHO.
+            ADD 1 TO WS-PAGINA
+            MOVE WS-PAGINA TO WS-LT-PAGINA
+            MOVE WS-LINHA-TITULO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE SPACES TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE WS-LINHA-CABECALHO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            SET WS-LINHAS-PAGINA-ATUAL TO 0.
+
+       IMPRIMIR-DETALHE.
+            MOVE WS-COD-PRODUTO TO WS-LD-COD
+            MOVE WS-NOME-PRODUTO TO WS-LD-NOME
+            MOVE WS-ESTOQUE-PRODUTO TO WS-LD-ESTOQUE
+            MOVE WS-PRECO-PRODUTO TO WS-LD-PRECO
+            MOVE WS-LINHA-DETALHE TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            ADD 1 TO WS-LINHAS-PAGINA-ATUAL.
+
+       IMPRIMIR-TOTAL.
+            MOVE SPACES TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE WS-CONTADOR TO WS-LTOT-QTDE
+            MOVE WS-TOTAL-ESTOQUE TO WS-LTOT-ESTOQUE
+            MOVE WS-LINHA-TOTAL TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO.
+
+       CONSULTAR-PRODUTO.
+            OPEN I-O PRODUTOS
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE PRODUTOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                DISPLAY '---------- CONSULTA DE PRODUTOS -------------'
+                DISPLAY 'INFORME O CODIGO DO PRODUTO'
+                ACCEPT COD-PRODUTO
+
+                READ PRODUTOS RECORD INTO WS-PRODUTO
+                  KEY IS COD-PRODUTO
+                       INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       NOT INVALID KEY
+                           DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
+                           DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
+                           DISPLAY 'QTDE EM ESTOQUE: '
+                               WS-ESTOQUE-PRODUTO
+                           DISPLAY 'PRECO UNITARIO: ' WS-PRECO-PRODUTO
+                END-READ
+
+                CLOSE PRODUTOS
+            END-IF.
+
+       PESQUISAR-POR-NOME.
+            SET WS-TAM-TERMO TO 0
+            PERFORM UNTIL WS-TAM-TERMO > 0
+                DISPLAY 'INFORME O TERMO A PESQUISAR NO NOME'
+                ACCEPT WS-TERMO-BUSCA
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA))
+                    TO WS-TAM-TERMO
+                IF WS-TAM-TERMO EQUAL 0
+                    DISPLAY 'TERMO DE PESQUISA NAO PODE SER EM BRANCO'
+                END-IF
             END-PERFORM
-            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
-            CLOSE PRODUTOS
-            OPEN I-O PRODUTOS.
-            DISPLAY '---------- CONSULTA DE PRODUTOS -------------'
-            DISPLAY 'INFORME O CODIGO DO PRODUTO'
-            ACCEPT COD-PRODUTO
-
-            READ PRODUTOS RECORD INTO WS-PRODUTO
-              KEY IS COD-PRODUTO
-                   INVALID KEY
-                       DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-                   NOT INVALID KEY
-                       DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
-                       DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
-                       DISPLAY 'QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
-            END-READ.
-
-            CLOSE PRODUTOS.
-            STOP RUN.
+            DISPLAY 'MODO DE BUSCA: (I)NICIA COM OU (C)ONTEM'
+            ACCEPT WS-MODO-BUSCA
+            OPEN INPUT PRODUTOS
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE PRODUTOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                SET WS-EOF               TO 0
+                SET WS-QTD-ENCONTRADOS   TO 0
+                PERFORM UNTIL WS-EOF EQUAL 1
+                    READ PRODUTOS NEXT RECORD INTO WS-PRODUTO
+                        AT END
+                            MOVE 1 TO WS-EOF
+                        NOT AT END
+                            PERFORM VERIFICAR-NOME
+                            IF WS-ENCONTROU EQUAL 'S'
+                                DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                                        ' NOME PRODUTO: '
+                                        WS-NOME-PRODUTO
+                                        ' QTDE EM ESTOQUE: '
+                                        WS-ESTOQUE-PRODUTO
+                                ADD 1 TO WS-QTD-ENCONTRADOS
+                            END-IF
+                    END-READ
+                END-PERFORM
+                DISPLAY 'PRODUTOS ENCONTRADOS: ' WS-QTD-ENCONTRADOS
+                CLOSE PRODUTOS
+            END-IF.
+
+       VERIFICAR-NOME.
+            MOVE 'N' TO WS-ENCONTROU
+            IF WS-MODO-BUSCA EQUAL 'I' OR WS-MODO-BUSCA EQUAL 'i'
+                IF WS-NOME-PRODUTO(1:WS-TAM-TERMO) EQUAL
+                   WS-TERMO-BUSCA(1:WS-TAM-TERMO)
+                    MOVE 'S' TO WS-ENCONTROU
+                END-IF
+            ELSE
+                PERFORM VARYING WS-POS FROM 1 BY 1
+                    UNTIL WS-POS > (21 - WS-TAM-TERMO)
+                          OR WS-ENCONTROU EQUAL 'S'
+                    IF WS-NOME-PRODUTO(WS-POS:WS-TAM-TERMO) EQUAL
+                       WS-TERMO-BUSCA(1:WS-TAM-TERMO)
+                        MOVE 'S' TO WS-ENCONTROU
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+       PESQUISAR-POR-FAIXA-ESTOQUE.
+            DISPLAY 'INFORME O ESTOQUE MINIMO'
+            ACCEPT WS-ESTOQUE-MIN
+            DISPLAY 'INFORME O ESTOQUE MAXIMO'
+            ACCEPT WS-ESTOQUE-MAX
+            OPEN INPUT PRODUTOS
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE PRODUTOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                SET WS-EOF               TO 0
+                SET WS-QTD-ENCONTRADOS   TO 0
+                PERFORM UNTIL WS-EOF EQUAL 1
+                    READ PRODUTOS NEXT RECORD INTO WS-PRODUTO
+                        AT END
+                            MOVE 1 TO WS-EOF
+                        NOT AT END
+                            IF WS-ESTOQUE-PRODUTO >= WS-ESTOQUE-MIN AND
+                               WS-ESTOQUE-PRODUTO <= WS-ESTOQUE-MAX
+                                DISPLAY 'COD. PRODUTO: ' WS-COD-PRODUTO
+                                        ' NOME PRODUTO: '
+                                        WS-NOME-PRODUTO
+                                        ' QTDE EM ESTOQUE: '
+                                        WS-ESTOQUE-PRODUTO
+                                ADD 1 TO WS-QTD-ENCONTRADOS
+                            END-IF
+                    END-READ
+                END-PERFORM
+                DISPLAY 'PRODUTOS ENCONTRADOS: ' WS-QTD-ENCONTRADOS
+                CLOSE PRODUTOS
+            END-IF.
        END PROGRAM PROGRAMA_EX_PRODUTOS.
