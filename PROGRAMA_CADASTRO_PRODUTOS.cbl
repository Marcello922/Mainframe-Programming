@@ -5,51 +5,95 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA_CADASTRO_PRODUTOS.
+       PROGRAM-ID. PROGRAMA_CADASTRO_PRODUTOS IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PRODUTOS ASSIGN TO
-               'C:\programas\ARQUIVOS\produtos.txt'
+               WS-PRODUTOS-PATH
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS COD-PRODUTO
            FILE STATUS IS WS-FS.
+           SELECT PRODUTOS-LOG ASSIGN TO
+               'C:\programas\ARQUIVOS\produtos_log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTOS.
-       01 REG-PRODUTO.
-          03 COD-PRODUTO           PIC 9(03).
-          03 NOME-PRODUTO          PIC X(20).
-          03 ESTOQUE-PRODUTO       PIC 9(09).
+           COPY REGPROD.
+       FD PRODUTOS-LOG.
+       01 REG-LOG.
+          03 LOG-COD-PRODUTO       PIC 9(03).
+          03 LOG-CAMPO             PIC X(15).
+          03 LOG-VALOR-ANTIGO      PIC X(20).
+          03 LOG-VALOR-NOVO        PIC X(20).
+          03 LOG-DATA-HORA         PIC X(14).
+          03 LOG-OPERADOR          PIC X(10).
        WORKING-STORAGE SECTION.
+       77 WS-PRODUTOS-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\produtos.txt'.
+       77 WS-ENV-PATH      PIC X(100).
        77 WS-FS            PIC 99.
+       77 WS-FS-LOG        PIC 99.
        77 WS-SN            PIC A(9).
+       77 WS-ACAO          PIC X(1).
+       77 WS-CONFIRMA      PIC X(1).
+       77 WS-NOME-NOVO     PIC X(20).
+       77 WS-OPERADOR      PIC X(10).
+       77 WS-LOG-CAMPO     PIC X(15).
+       77 WS-LOG-ANTIGO    PIC X(20).
+       77 WS-LOG-NOVO      PIC X(20).
+       77 WS-OLD-NOME      PIC X(20).
+       77 WS-OLD-ESTOQUE   PIC 9(09).
+       77 WS-OLD-PRECO     PIC 9(07)V99.
+       77 WS-PRECO-EDIT    PIC Z(7)9,99.
+       01 WS-TIMESTAMP.
+          03 WS-TS-DATA     PIC X(08).
+          03 WS-TS-HORA     PIC X(06).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "---------- CADASTRO DE PRODUTOS ----------"
             SET WS-FS      TO 0.
+            SET WS-FS-LOG  TO 0.
+            MOVE SPACES TO WS-ENV-PATH
+            ACCEPT WS-ENV-PATH FROM ENVIRONMENT 'PRODUTOS_PATH'
+            IF WS-ENV-PATH NOT EQUAL SPACES
+                MOVE WS-ENV-PATH TO WS-PRODUTOS-PATH
+            END-IF
+            DISPLAY 'INFORME O ID DO OPERADOR'
+            ACCEPT WS-OPERADOR
             OPEN I-O PRODUTOS
             IF WS-FS EQUAL 35 THEN
                 OPEN OUTPUT PRODUTOS
+                CLOSE PRODUTOS
+                OPEN I-O PRODUTOS
+            END-IF
+            OPEN EXTEND PRODUTOS-LOG
+            IF WS-FS-LOG EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS-LOG
             END-IF
             PERFORM UNTIL WS-SN = 'N' OR WS-SN = 'n'
                 IF WS-FS EQUAL ZEROS
-                DISPLAY 'INFORME O CODIGO DO PRODUTO:'
-                ACCEPT COD-PRODUTO
-                DISPLAY 'INFORME O NOME DO PRODUTO'
-                ACCEPT NOME-PRODUTO
-                DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE DO PRODUTO'
-                ACCEPT ESTOQUE-PRODUTO
-      ********  COMANDO PARA INSERIR DADOS NO ARQUIVO ******************
-                WRITE REG-PRODUTO
-      ********* VERIFICANDO SE O REGISTRO FOI REALIZADO ****************
-                IF WS-FS NOT EQUAL ZEROS
-                    DISPLAY 'ERRO - NÃO FOI POSSIVEL GRAVAR O REGISTRO'
-                    DISPLAY 'FILE STATUS: ' WS-FS
-                ELSE
-                    DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
-                END-IF
+                DISPLAY 'ESCOLHA A ACAO: (I)NCLUIR (A)LTERAR (E)XCLUIR'
+                ACCEPT WS-ACAO
+                EVALUATE WS-ACAO
+                    WHEN 'I'
+                    WHEN 'i'
+                        PERFORM INCLUIR-PRODUTO
+                    WHEN 'A'
+                    WHEN 'a'
+                        PERFORM ALTERAR-PRODUTO
+                    WHEN 'E'
+                    WHEN 'e'
+                        PERFORM EXCLUIR-PRODUTO
+                    WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA'
+                END-EVALUATE
              ELSE
                 DISPLAY 'ERRO AO CRIAR O ARQUIVO'
                 DISPLAY 'FILE STATUS: ' WS-FS
@@ -58,5 +102,165 @@
                 ACCEPT WS-SN
             END-PERFORM.
              CLOSE PRODUTOS
-            STOP RUN.
+             CLOSE PRODUTOS-LOG
+            GOBACK.
+
+       INCLUIR-PRODUTO.
+            MOVE ZEROS TO COD-PRODUTO
+            PERFORM UNTIL COD-PRODUTO NOT EQUAL ZEROS
+                DISPLAY 'INFORME O CODIGO DO PRODUTO:'
+                ACCEPT COD-PRODUTO
+                IF COD-PRODUTO EQUAL ZEROS
+                    DISPLAY 'CODIGO DO PRODUTO NAO PODE SER ZERO'
+                END-IF
+            END-PERFORM
+            READ PRODUTOS
+                INVALID KEY
+                    PERFORM GRAVAR-DADOS-PRODUTO
+                NOT INVALID KEY
+                    DISPLAY 'PRODUTO JA CADASTRADO'
+                    DISPLAY 'DESEJA ALTERAR O REGISTRO? (S/N)'
+                    ACCEPT WS-CONFIRMA
+                    IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                        PERFORM ALTERAR-DADOS-PRODUTO
+                    END-IF
+            END-READ.
+
+       GRAVAR-DADOS-PRODUTO.
+            MOVE SPACES TO NOME-PRODUTO
+            PERFORM UNTIL NOME-PRODUTO NOT EQUAL SPACES
+                DISPLAY 'INFORME O NOME DO PRODUTO'
+                ACCEPT NOME-PRODUTO
+                IF NOME-PRODUTO EQUAL SPACES
+                    DISPLAY 'NOME DO PRODUTO NAO PODE SER EM BRANCO'
+                END-IF
+            END-PERFORM
+            DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE DO PRODUTO'
+            ACCEPT ESTOQUE-PRODUTO
+            DISPLAY 'INFORME O PRECO UNITARIO DO PRODUTO'
+            ACCEPT PRECO-PRODUTO
+      ********  COMANDO PARA INSERIR DADOS NO ARQUIVO ******************
+            WRITE REG-PRODUTO
+      ********* VERIFICANDO SE O REGISTRO FOI REALIZADO ****************
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - NAO FOI POSSIVEL GRAVAR O REGISTRO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+                MOVE 'NOME-PRODUTO' TO WS-LOG-CAMPO
+                MOVE SPACES TO WS-LOG-ANTIGO
+                MOVE NOME-PRODUTO TO WS-LOG-NOVO
+                PERFORM GRAVAR-LOG
+                MOVE 'ESTOQUE-PRODUTO' TO WS-LOG-CAMPO
+                MOVE SPACES TO WS-LOG-ANTIGO
+                MOVE ESTOQUE-PRODUTO TO WS-LOG-NOVO
+                PERFORM GRAVAR-LOG
+                MOVE 'PRECO-PRODUTO' TO WS-LOG-CAMPO
+                MOVE SPACES TO WS-LOG-ANTIGO
+                MOVE PRECO-PRODUTO TO WS-PRECO-EDIT
+                MOVE WS-PRECO-EDIT TO WS-LOG-NOVO
+                PERFORM GRAVAR-LOG
+            END-IF.
+
+       ALTERAR-PRODUTO.
+            DISPLAY 'INFORME O CODIGO DO PRODUTO A ALTERAR'
+            ACCEPT COD-PRODUTO
+            READ PRODUTOS
+                INVALID KEY
+                    DISPLAY 'PRODUTO NAO ENCONTRADO'
+                    MOVE ZEROS TO WS-FS
+                NOT INVALID KEY
+                    PERFORM ALTERAR-DADOS-PRODUTO
+            END-READ.
+
+       ALTERAR-DADOS-PRODUTO.
+            MOVE NOME-PRODUTO TO WS-OLD-NOME
+            MOVE ESTOQUE-PRODUTO TO WS-OLD-ESTOQUE
+            MOVE PRECO-PRODUTO TO WS-OLD-PRECO
+            DISPLAY 'NOME ATUAL: ' NOME-PRODUTO
+            MOVE SPACES TO WS-NOME-NOVO
+            PERFORM UNTIL WS-NOME-NOVO NOT EQUAL SPACES
+                DISPLAY 'INFORME O NOVO NOME DO PRODUTO'
+                ACCEPT WS-NOME-NOVO
+                IF WS-NOME-NOVO EQUAL SPACES
+                    DISPLAY 'NOME DO PRODUTO NAO PODE SER EM BRANCO'
+                END-IF
+            END-PERFORM
+            MOVE WS-NOME-NOVO TO NOME-PRODUTO
+            DISPLAY 'ESTOQUE ATUAL: ' ESTOQUE-PRODUTO
+            DISPLAY 'INFORME A NOVA QUANTIDADE EM ESTOQUE'
+            ACCEPT ESTOQUE-PRODUTO
+            DISPLAY 'PRECO ATUAL: ' PRECO-PRODUTO
+            DISPLAY 'INFORME O NOVO PRECO UNITARIO'
+            ACCEPT PRECO-PRODUTO
+            REWRITE REG-PRODUTO
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - NAO FOI POSSIVEL ALTERAR O REGISTRO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                DISPLAY 'REGISTRO ALTERADO COM SUCESSO!'
+                IF WS-OLD-NOME NOT EQUAL NOME-PRODUTO
+                    MOVE 'NOME-PRODUTO' TO WS-LOG-CAMPO
+                    MOVE WS-OLD-NOME TO WS-LOG-ANTIGO
+                    MOVE NOME-PRODUTO TO WS-LOG-NOVO
+                    PERFORM GRAVAR-LOG
+                END-IF
+                IF WS-OLD-ESTOQUE NOT EQUAL ESTOQUE-PRODUTO
+                    MOVE 'ESTOQUE-PRODUTO' TO WS-LOG-CAMPO
+                    MOVE WS-OLD-ESTOQUE TO WS-LOG-ANTIGO
+                    MOVE ESTOQUE-PRODUTO TO WS-LOG-NOVO
+                    PERFORM GRAVAR-LOG
+                END-IF
+                IF WS-OLD-PRECO NOT EQUAL PRECO-PRODUTO
+                    MOVE 'PRECO-PRODUTO' TO WS-LOG-CAMPO
+                    MOVE WS-OLD-PRECO TO WS-PRECO-EDIT
+                    MOVE WS-PRECO-EDIT TO WS-LOG-ANTIGO
+                    MOVE PRECO-PRODUTO TO WS-PRECO-EDIT
+                    MOVE WS-PRECO-EDIT TO WS-LOG-NOVO
+                    PERFORM GRAVAR-LOG
+                END-IF
+            END-IF.
+
+       EXCLUIR-PRODUTO.
+            DISPLAY 'INFORME O CODIGO DO PRODUTO A EXCLUIR'
+            ACCEPT COD-PRODUTO
+            READ PRODUTOS
+                INVALID KEY
+                    DISPLAY 'PRODUTO NAO ENCONTRADO'
+                    MOVE ZEROS TO WS-FS
+                NOT INVALID KEY
+                    PERFORM EXCLUIR-DADOS-PRODUTO
+            END-READ.
+
+       EXCLUIR-DADOS-PRODUTO.
+            MOVE NOME-PRODUTO TO WS-OLD-NOME
+            DELETE PRODUTOS
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - NAO FOI POSSIVEL EXCLUIR O REGISTRO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                DISPLAY 'REGISTRO EXCLUIDO COM SUCESSO!'
+                MOVE 'REGISTRO' TO WS-LOG-CAMPO
+                MOVE WS-OLD-NOME TO WS-LOG-ANTIGO
+                MOVE SPACES TO WS-LOG-NOVO
+                PERFORM GRAVAR-LOG
+            END-IF.
+
+       GRAVAR-LOG.
+            PERFORM REGISTRAR-TIMESTAMP
+            MOVE COD-PRODUTO TO LOG-COD-PRODUTO
+            MOVE WS-LOG-CAMPO TO LOG-CAMPO
+            MOVE WS-LOG-ANTIGO TO LOG-VALOR-ANTIGO
+            MOVE WS-LOG-NOVO TO LOG-VALOR-NOVO
+            MOVE WS-TIMESTAMP TO LOG-DATA-HORA
+            MOVE WS-OPERADOR TO LOG-OPERADOR
+            WRITE REG-LOG
+            IF WS-FS-LOG NOT EQUAL ZEROS
+                DISPLAY 'ERRO - NAO FOI POSSIVEL GRAVAR O LOG'
+                DISPLAY 'FILE STATUS: ' WS-FS-LOG
+            END-IF.
+
+       REGISTRAR-TIMESTAMP.
+            ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-TS-HORA FROM TIME.
        END PROGRAM PROGRAMA_CADASTRO_PRODUTOS.
