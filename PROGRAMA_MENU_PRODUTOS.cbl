@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_MENU_PRODUTOS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO PIC 9(01).
+       77 WS-MODO  PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM UNTIL WS-OPCAO EQUAL 9
+                DISPLAY "---------- MENU DE PRODUTOS ----------"
+                DISPLAY "1 - Cadastrar"
+                DISPLAY "2 - Relatorio completo de estoque"
+                DISPLAY "3 - Relatorio de estoque baixo"
+                DISPLAY "4 - Consultar produto por codigo"
+                DISPLAY "5 - Pesquisar produto por nome"
+                DISPLAY "6 - Pesquisar produto por faixa de estoque"
+                DISPLAY "0 - Sair"
+                DISPLAY "INFORME A OPCAO DESEJADA:"
+                ACCEPT WS-OPCAO
+                EVALUATE WS-OPCAO
+                    WHEN 1
+                        CALL 'PROGRAMA_CADASTRO_PRODUTOS'
+                    WHEN 2
+                        MOVE '1' TO WS-MODO
+                        CALL 'PROGRAMA_EX_PRODUTOS' USING WS-MODO
+                    WHEN 3
+                        MOVE '2' TO WS-MODO
+                        CALL 'PROGRAMA_EX_PRODUTOS' USING WS-MODO
+                    WHEN 4
+                        MOVE '3' TO WS-MODO
+                        CALL 'PROGRAMA_EX_PRODUTOS' USING WS-MODO
+                    WHEN 5
+                        MOVE '4' TO WS-MODO
+                        CALL 'PROGRAMA_EX_PRODUTOS' USING WS-MODO
+                    WHEN 6
+                        MOVE '5' TO WS-MODO
+                        CALL 'PROGRAMA_EX_PRODUTOS' USING WS-MODO
+                    WHEN 0
+                        MOVE 9 TO WS-OPCAO
+                    WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA'
+                END-EVALUATE
+            END-PERFORM
+            STOP RUN.
+       END PROGRAM PROGRAMA_MENU_PRODUTOS.
