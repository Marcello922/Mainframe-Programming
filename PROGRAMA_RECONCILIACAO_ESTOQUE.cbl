@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_RECONCILIACAO_ESTOQUE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               WS-PRODUTOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           FILE STATUS IS WS-FS.
+           SELECT MOVIMENTOS ASSIGN TO
+               WS-MOVIMENTOS-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-MOV.
+           SELECT CONTROLE-ESTOQUE ASSIGN TO
+               'C:\programas\ARQUIVOS\controle_estoque.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CTL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY REGPROD.
+       FD MOVIMENTOS.
+       01 REG-MOVIMENTO.
+          03 MOV-COD-PRODUTO       PIC 9(03).
+          03 MOV-TIPO              PIC X(01).
+          03 MOV-QUANTIDADE        PIC 9(09).
+          03 MOV-DATA              PIC X(08).
+       FD CONTROLE-ESTOQUE.
+       01 REG-CONTROLE.
+          03 CTL-DATA               PIC X(08).
+          03 CTL-TOTAL-ESTOQUE      PIC 9(11).
+       WORKING-STORAGE SECTION.
+       77 WS-PRODUTOS-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\produtos.txt'.
+       77 WS-MOVIMENTOS-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\movimentos.txt'.
+       77 WS-ENV-PATH        PIC X(100).
+       77 WS-FS              PIC 99.
+       77 WS-FS-MOV          PIC 99.
+       77 WS-FS-CTL          PIC 99.
+       77 WS-EOF             PIC 99.
+       77 WS-EOF-MOV         PIC 99.
+       77 WS-TOTAL-ANTERIOR  PIC 9(11) VALUE 0.
+       77 WS-TOTAL-ATUAL     PIC 9(11) VALUE 0.
+       77 WS-TOTAL-ESPERADO  PIC 9(11) VALUE 0.
+       77 WS-AJUSTE-ENTRADAS PIC 9(11) VALUE 0.
+       77 WS-AJUSTE-SAIDAS   PIC 9(11) VALUE 0.
+       77 WS-DIFERENCA       PIC S9(11).
+       77 WS-DATA-ATUAL      PIC X(08).
+       77 WS-EXISTE-CONTROLE PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '------- RECONCILIACAO DE ESTOQUE (CONTROL TOTAL) -'
+            PERFORM RESOLVER-CAMINHOS
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+
+            PERFORM LER-CONTROLE-ANTERIOR
+            PERFORM SOMAR-MOVIMENTOS-DIA
+            PERFORM SOMAR-ESTOQUE-ATUAL
+
+            COMPUTE WS-TOTAL-ESPERADO =
+                WS-TOTAL-ANTERIOR + WS-AJUSTE-ENTRADAS
+                - WS-AJUSTE-SAIDAS
+            COMPUTE WS-DIFERENCA = WS-TOTAL-ATUAL - WS-TOTAL-ESPERADO
+
+            DISPLAY 'TOTAL DO DIA ANTERIOR: ' WS-TOTAL-ANTERIOR
+            DISPLAY 'ENTRADAS DO DIA: ' WS-AJUSTE-ENTRADAS
+            DISPLAY 'SAIDAS DO DIA: ' WS-AJUSTE-SAIDAS
+            DISPLAY 'TOTAL ESPERADO: ' WS-TOTAL-ESPERADO
+            DISPLAY 'TOTAL ATUAL EM PRODUTOS: ' WS-TOTAL-ATUAL
+
+            IF WS-DIFERENCA EQUAL ZEROS
+                DISPLAY 'RESULTADO: CONCILIADO'
+            ELSE
+                DISPLAY 'RESULTADO: DIVERGENTE'
+                DISPLAY 'DIFERENCA: ' WS-DIFERENCA
+            END-IF
+
+            PERFORM GRAVAR-CONTROLE-ATUAL
+            STOP RUN.
+
+       RESOLVER-CAMINHOS.
+            MOVE SPACES TO WS-ENV-PATH
+            ACCEPT WS-ENV-PATH FROM ENVIRONMENT 'PRODUTOS_PATH'
+            IF WS-ENV-PATH NOT EQUAL SPACES
+                MOVE WS-ENV-PATH TO WS-PRODUTOS-PATH
+            END-IF
+            MOVE SPACES TO WS-ENV-PATH
+            ACCEPT WS-ENV-PATH FROM ENVIRONMENT 'MOVIMENTOS_PATH'
+            IF WS-ENV-PATH NOT EQUAL SPACES
+                MOVE WS-ENV-PATH TO WS-MOVIMENTOS-PATH
+            END-IF.
+
+       LER-CONTROLE-ANTERIOR.
+            MOVE 'N' TO WS-EXISTE-CONTROLE
+            OPEN INPUT CONTROLE-ESTOQUE
+            IF WS-FS-CTL EQUAL ZEROS
+                READ CONTROLE-ESTOQUE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CTL-TOTAL-ESTOQUE TO WS-TOTAL-ANTERIOR
+                        MOVE 'S' TO WS-EXISTE-CONTROLE
+                END-READ
+                CLOSE CONTROLE-ESTOQUE
+            END-IF
+            IF WS-EXISTE-CONTROLE EQUAL 'N'
+                DISPLAY 'AVISO - NENHUM CONTROLE ANTERIOR ENCONTRADO'
+                DISPLAY 'ASSUMINDO TOTAL ANTERIOR IGUAL A ZERO'
+            END-IF.
+
+       SOMAR-MOVIMENTOS-DIA.
+            MOVE 0 TO WS-EOF-MOV
+            OPEN INPUT MOVIMENTOS
+            IF WS-FS-MOV NOT EQUAL ZEROS
+                DISPLAY 'AVISO - ARQUIVO DE MOVIMENTOS NAO ENCONTRADO'
+            ELSE
+                PERFORM UNTIL WS-EOF-MOV EQUAL 1
+                    READ MOVIMENTOS
+                        AT END
+                            MOVE 1 TO WS-EOF-MOV
+                        NOT AT END
+                            IF MOV-DATA EQUAL WS-DATA-ATUAL
+                                EVALUATE MOV-TIPO
+                                    WHEN 'E'
+                                        ADD MOV-QUANTIDADE
+                                            TO WS-AJUSTE-ENTRADAS
+                                    WHEN 'S'
+                                        ADD MOV-QUANTIDADE
+                                            TO WS-AJUSTE-SAIDAS
+                                END-EVALUATE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE MOVIMENTOS
+            END-IF.
+
+       SOMAR-ESTOQUE-ATUAL.
+            MOVE 0 TO WS-EOF
+            OPEN INPUT PRODUTOS
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE PRODUTOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            ELSE
+                PERFORM UNTIL WS-EOF EQUAL 1
+                    READ PRODUTOS NEXT RECORD
+                        AT END
+                            MOVE 1 TO WS-EOF
+                        NOT AT END
+                            ADD ESTOQUE-PRODUTO TO WS-TOTAL-ATUAL
+                    END-READ
+                END-PERFORM
+                CLOSE PRODUTOS
+            END-IF.
+
+       GRAVAR-CONTROLE-ATUAL.
+            OPEN OUTPUT CONTROLE-ESTOQUE
+            MOVE WS-DATA-ATUAL TO CTL-DATA
+            MOVE WS-TOTAL-ATUAL TO CTL-TOTAL-ESTOQUE
+            WRITE REG-CONTROLE
+            CLOSE CONTROLE-ESTOQUE.
+       END PROGRAM PROGRAMA_RECONCILIACAO_ESTOQUE.
