@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared record layout for the product master file (PRODUTOS).
+      * COPY'd by every program that opens PRODUTOS so the layout can
+      * only change in one place.
+      ******************************************************************
+       01 REG-PRODUTO.
+          03 COD-PRODUTO           PIC 9(03).
+          03 NOME-PRODUTO          PIC X(20).
+          03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V99.
