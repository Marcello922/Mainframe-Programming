@@ -10,19 +10,91 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMC-HISTORICO ASSIGN TO
+               'C:\programas\ARQUIVOS\imc_historico.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-HIST.
+           SELECT FUNCIONARIOS ASSIGN TO
+               'C:\programas\ARQUIVOS\funcionarios.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-FUNC.
+           SELECT RELATORIO-IMC ASSIGN TO
+               'C:\programas\ARQUIVOS\relatorio_imc.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RPT.
        DATA DIVISION.
        FILE SECTION.
+       FD IMC-HISTORICO.
+       01 REG-IMC-HISTORICO.
+           05 HIST-IDENTIFICACAO PIC X(20).
+           05 HIST-DATA          PIC X(08).
+           05 HIST-PESO          PIC Z(4)9,99.
+           05 HIST-ALTURA        PIC Z(4)9,99.
+           05 HIST-TOTAL         PIC Z(4)9,99.
+           05 HIST-CLASSIFICACAO PIC X(20).
+       FD FUNCIONARIOS.
+       01 REG-FUNCIONARIO.
+           05 FUNC-IDENTIFICACAO PIC X(20).
+           05 FUNC-PESO          PIC 9(06)V99.
+           05 FUNC-ALTURA        PIC 9(06)V99.
+       FD RELATORIO-IMC.
+       01 LINHA-RELATORIO PIC X(80).
        WORKING-STORAGE SECTION.
        01 IMC.
            05 PESO PIC 9(06)V99.
            05 ALTURA PIC 9(06)V99.
            05 TOTAL PIC 9(06)V99.
            05 MASCARA PIC ZZ.ZZ9,99.
-
-
+       77 WS-FS-HIST         PIC 99.
+       77 WS-FS-FUNC         PIC 99.
+       77 WS-FS-RPT          PIC 99.
+       77 WS-IDENTIFICACAO   PIC X(20).
+       77 WS-CLASSIFICACAO   PIC X(20).
+       77 WS-DATA-ATUAL      PIC X(08).
+       77 WS-OPCAO           PIC 9(01).
+       77 WS-EOF-FUNC        PIC 9(01).
+       77 WS-QTD-DESNUTRIDO  PIC 9(05) VALUE 0.
+       77 WS-QTD-ADEQUADO    PIC 9(05) VALUE 0.
+       77 WS-QTD-PRE-OBESO   PIC 9(05) VALUE 0.
+       77 WS-QTD-GRAU-1      PIC 9(05) VALUE 0.
+       77 WS-QTD-GRAU-2      PIC 9(05) VALUE 0.
+       77 WS-QTD-GRAU-3      PIC 9(05) VALUE 0.
+       01 WS-LINHA-DETALHE.
+           05 WS-LD-ID          PIC X(20).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-LD-PESO        PIC Z(4)9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-LD-ALTURA      PIC Z(4)9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-LD-TOTAL       PIC Z(4)9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-LD-CLASSIF     PIC X(20).
+       01 WS-LINHA-RESUMO.
+           05 WS-LR-ROTULO      PIC X(20).
+           05 WS-LR-QTDE        PIC ZZ.ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "---------- CALCULO DE IMC ----------"
+            DISPLAY "1 - Calculo individual (interativo)"
+            DISPLAY "2 - Processamento em lote (roster)"
+            DISPLAY "INFORME A OPCAO DESEJADA:"
+            ACCEPT WS-OPCAO
+            EVALUATE WS-OPCAO
+                WHEN 1
+                    PERFORM CALCULAR-INDIVIDUAL
+                WHEN 2
+                    PERFORM PROCESSAR-LOTE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA'
+            END-EVALUATE
+            STOP RUN.
+
+       CALCULAR-INDIVIDUAL.
+            DISPLAY "Digite o seu nome ou matricula: "
+            ACCEPT WS-IDENTIFICACAO.
             DISPLAY "Digite o seu peso (em kg): "
             ACCEPT PESO.
             DISPLAY "Digite a sua Altura (em metro): "
@@ -36,20 +108,131 @@
             DISPLAY ALTURA.
             DISPLAY MASCARA.
 
+            PERFORM CLASSIFICAR-IMC
+            DISPLAY WS-CLASSIFICACAO
+
+            PERFORM GRAVAR-HISTORICO.
+
+       CLASSIFICAR-IMC.
             IF TOTAL < 18,5
-                DISPLAY "Desnutrido"
+                MOVE "Desnutrido" TO WS-CLASSIFICACAO
             END-IF
-            IF TOTAL >= 18,8 AND TOTAL <= 24,9
-                DISPLAY "Adequado"
+            IF TOTAL >= 18,5 AND TOTAL < 25
+                MOVE "Adequado" TO WS-CLASSIFICACAO
             END-IF
-            IF TOTAL >= 25 AND TOTAL <= 29,9
-                DISPLAY "Pré-Obeso"
+            IF TOTAL >= 25 AND TOTAL < 30
+                MOVE "Pré-Obeso" TO WS-CLASSIFICACAO
             END-IF
-            IF TOTAL >= 30 AND TOTAL <= 34,9
-                DISPLAY "Obesidade grau 1"
+            IF TOTAL >= 30 AND TOTAL < 35
+                MOVE "Obesidade grau 1" TO WS-CLASSIFICACAO
             END-IF
-            IF TOTAL > 35
-                DISPLAY "Obesidade grau 2"
+            IF TOTAL >= 35 AND TOTAL < 40
+                MOVE "Obesidade grau 2" TO WS-CLASSIFICACAO
             END-IF
-            STOP RUN.
+            IF TOTAL >= 40
+                MOVE "Obesidade grau 3" TO WS-CLASSIFICACAO
+            END-IF.
+
+       GRAVAR-HISTORICO.
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+            OPEN EXTEND IMC-HISTORICO
+            IF WS-FS-HIST EQUAL 35 THEN
+                OPEN OUTPUT IMC-HISTORICO
+            END-IF
+            MOVE WS-IDENTIFICACAO TO HIST-IDENTIFICACAO
+            MOVE WS-DATA-ATUAL TO HIST-DATA
+            MOVE PESO TO HIST-PESO
+            MOVE ALTURA TO HIST-ALTURA
+            MOVE TOTAL TO HIST-TOTAL
+            MOVE WS-CLASSIFICACAO TO HIST-CLASSIFICACAO
+            WRITE REG-IMC-HISTORICO
+            IF WS-FS-HIST NOT EQUAL ZEROS
+                DISPLAY 'ERRO - NAO FOI POSSIVEL GRAVAR NO HISTORICO'
+                DISPLAY 'FILE STATUS: ' WS-FS-HIST
+            END-IF
+            CLOSE IMC-HISTORICO.
+
+       PROCESSAR-LOTE.
+            MOVE 0 TO WS-EOF-FUNC
+            OPEN INPUT FUNCIONARIOS
+            IF WS-FS-FUNC NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE FUNCIONARIOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS-FUNC
+            ELSE
+                OPEN OUTPUT RELATORIO-IMC
+                PERFORM UNTIL WS-EOF-FUNC EQUAL 1
+                    READ FUNCIONARIOS
+                        AT END
+                            MOVE 1 TO WS-EOF-FUNC
+                        NOT AT END
+                            PERFORM PROCESSAR-FUNCIONARIO
+                    END-READ
+                END-PERFORM
+                PERFORM IMPRIMIR-RESUMO-LOTE
+                CLOSE RELATORIO-IMC
+            END-IF
+            CLOSE FUNCIONARIOS.
+
+       PROCESSAR-FUNCIONARIO.
+            MOVE FUNC-IDENTIFICACAO TO WS-IDENTIFICACAO
+            MOVE FUNC-PESO TO PESO
+            MOVE FUNC-ALTURA TO ALTURA
+            MULTIPLY ALTURA BY ALTURA
+            DIVIDE ALTURA INTO PESO GIVING TOTAL
+            PERFORM CLASSIFICAR-IMC
+            PERFORM CONTABILIZAR-CLASSIFICACAO
+            PERFORM GRAVAR-HISTORICO
+            MOVE WS-IDENTIFICACAO TO WS-LD-ID
+            MOVE PESO TO WS-LD-PESO
+            MOVE ALTURA TO WS-LD-ALTURA
+            MOVE TOTAL TO WS-LD-TOTAL
+            MOVE WS-CLASSIFICACAO TO WS-LD-CLASSIF
+            MOVE WS-LINHA-DETALHE TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO.
+
+       CONTABILIZAR-CLASSIFICACAO.
+            EVALUATE WS-CLASSIFICACAO
+                WHEN "Desnutrido"
+                    ADD 1 TO WS-QTD-DESNUTRIDO
+                WHEN "Adequado"
+                    ADD 1 TO WS-QTD-ADEQUADO
+                WHEN "Pré-Obeso"
+                    ADD 1 TO WS-QTD-PRE-OBESO
+                WHEN "Obesidade grau 1"
+                    ADD 1 TO WS-QTD-GRAU-1
+                WHEN "Obesidade grau 2"
+                    ADD 1 TO WS-QTD-GRAU-2
+                WHEN "Obesidade grau 3"
+                    ADD 1 TO WS-QTD-GRAU-3
+            END-EVALUATE.
+
+       IMPRIMIR-RESUMO-LOTE.
+            MOVE SPACES TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "RESUMO POR CLASSIFICACAO" TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "Desnutrido" TO WS-LR-ROTULO
+            MOVE WS-QTD-DESNUTRIDO TO WS-LR-QTDE
+            MOVE WS-LINHA-RESUMO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "Adequado" TO WS-LR-ROTULO
+            MOVE WS-QTD-ADEQUADO TO WS-LR-QTDE
+            MOVE WS-LINHA-RESUMO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "Pré-Obeso" TO WS-LR-ROTULO
+            MOVE WS-QTD-PRE-OBESO TO WS-LR-QTDE
+            MOVE WS-LINHA-RESUMO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "Obesidade grau 1" TO WS-LR-ROTULO
+            MOVE WS-QTD-GRAU-1 TO WS-LR-QTDE
+            MOVE WS-LINHA-RESUMO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "Obesidade grau 2" TO WS-LR-ROTULO
+            MOVE WS-QTD-GRAU-2 TO WS-LR-QTDE
+            MOVE WS-LINHA-RESUMO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO
+            MOVE "Obesidade grau 3" TO WS-LR-ROTULO
+            MOVE WS-QTD-GRAU-3 TO WS-LR-QTDE
+            MOVE WS-LINHA-RESUMO TO LINHA-RELATORIO
+            WRITE LINHA-RELATORIO.
        END PROGRAM IMC-CALC.
