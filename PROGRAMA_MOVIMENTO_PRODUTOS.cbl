@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_MOVIMENTO_PRODUTOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+               WS-PRODUTOS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS COD-PRODUTO
+           FILE STATUS IS WS-FS.
+           SELECT MOVIMENTOS ASSIGN TO
+               WS-MOVIMENTOS-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-MOV.
+           SELECT PRODUTOS-LOG ASSIGN TO
+               'C:\programas\ARQUIVOS\produtos_log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+           COPY REGPROD.
+       FD MOVIMENTOS.
+       01 REG-MOVIMENTO.
+          03 MOV-COD-PRODUTO       PIC 9(03).
+          03 MOV-TIPO              PIC X(01).
+          03 MOV-QUANTIDADE        PIC 9(09).
+          03 MOV-DATA              PIC X(08).
+       FD PRODUTOS-LOG.
+       01 REG-LOG.
+          03 LOG-COD-PRODUTO       PIC 9(03).
+          03 LOG-CAMPO             PIC X(15).
+          03 LOG-VALOR-ANTIGO      PIC X(20).
+          03 LOG-VALOR-NOVO        PIC X(20).
+          03 LOG-DATA-HORA         PIC X(14).
+          03 LOG-OPERADOR          PIC X(10).
+       WORKING-STORAGE SECTION.
+       77 WS-PRODUTOS-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\produtos.txt'.
+       77 WS-MOVIMENTOS-PATH PIC X(100)
+              VALUE 'C:\programas\ARQUIVOS\movimentos.txt'.
+       77 WS-ENV-PATH      PIC X(100).
+       77 WS-FS             PIC 99.
+       77 WS-FS-MOV         PIC 99.
+       77 WS-FS-LOG         PIC 99.
+       77 WS-EOF             PIC 99.
+       77 WS-QTD-PROCESSADOS PIC 9(05) VALUE 0.
+       77 WS-QTD-ERROS       PIC 9(05) VALUE 0.
+       77 WS-OLD-ESTOQUE     PIC 9(09).
+       77 WS-EDIT-ESTOQUE    PIC Z(8)9.
+       77 WS-DATA-PROCESSAMENTO PIC X(08).
+       77 WS-QTD-IGNORADOS   PIC 9(05) VALUE 0.
+       01 WS-TIMESTAMP.
+          03 WS-TS-DATA        PIC X(08).
+          03 WS-TS-HORA        PIC X(06).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "---------- MOVIMENTO DE ESTOQUE (KARDEX) --------"
+            PERFORM RESOLVER-CAMINHO-PRODUTOS
+            SET WS-FS      TO 0
+            SET WS-FS-MOV  TO 0
+            SET WS-FS-LOG  TO 0
+            SET WS-EOF     TO 0
+            ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+            OPEN INPUT MOVIMENTOS
+            IF WS-FS-MOV NOT EQUAL ZEROS
+                DISPLAY 'ERRO - ARQUIVO DE MOVIMENTOS NAO ENCONTRADO'
+                DISPLAY 'FILE STATUS: ' WS-FS-MOV
+                CLOSE MOVIMENTOS
+            ELSE
+                OPEN I-O PRODUTOS
+                IF WS-FS NOT EQUAL ZEROS
+                    DISPLAY 'ERRO - ARQUIVO DE PRODUTOS NAO ENCONTRADO'
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                ELSE
+                    OPEN EXTEND PRODUTOS-LOG
+                    IF WS-FS-LOG EQUAL 35 THEN
+                        OPEN OUTPUT PRODUTOS-LOG
+                    END-IF
+                    PERFORM UNTIL WS-EOF EQUAL 1
+                        READ MOVIMENTOS
+                            AT END
+                                MOVE 1 TO WS-EOF
+                            NOT AT END
+                                PERFORM APLICAR-MOVIMENTO
+                        END-READ
+                    END-PERFORM
+                    DISPLAY 'MOVIMENTOS PROCESSADOS: '
+                        WS-QTD-PROCESSADOS
+                    DISPLAY 'MOVIMENTOS COM ERRO: ' WS-QTD-ERROS
+                    DISPLAY 'MOVIMENTOS IGNORADOS (OUTRA DATA): '
+                        WS-QTD-IGNORADOS
+                    CLOSE PRODUTOS
+                    CLOSE PRODUTOS-LOG
+                END-IF
+                CLOSE MOVIMENTOS
+            END-IF
+            STOP RUN.
+
+       RESOLVER-CAMINHO-PRODUTOS.
+            MOVE SPACES TO WS-ENV-PATH
+            ACCEPT WS-ENV-PATH FROM ENVIRONMENT 'PRODUTOS_PATH'
+            IF WS-ENV-PATH NOT EQUAL SPACES
+                MOVE WS-ENV-PATH TO WS-PRODUTOS-PATH
+            END-IF
+            MOVE SPACES TO WS-ENV-PATH
+            ACCEPT WS-ENV-PATH FROM ENVIRONMENT 'MOVIMENTOS_PATH'
+            IF WS-ENV-PATH NOT EQUAL SPACES
+                MOVE WS-ENV-PATH TO WS-MOVIMENTOS-PATH
+            END-IF.
+
+       APLICAR-MOVIMENTO.
+            IF MOV-DATA NOT EQUAL WS-DATA-PROCESSAMENTO
+                ADD 1 TO WS-QTD-IGNORADOS
+            ELSE
+                PERFORM APLICAR-MOVIMENTO-DO-DIA
+            END-IF.
+
+       APLICAR-MOVIMENTO-DO-DIA.
+            MOVE MOV-COD-PRODUTO TO COD-PRODUTO
+            READ PRODUTOS
+                INVALID KEY
+                    DISPLAY 'PRODUTO NAO ENCONTRADO: ' MOV-COD-PRODUTO
+                    ADD 1 TO WS-QTD-ERROS
+                NOT INVALID KEY
+                    MOVE ESTOQUE-PRODUTO TO WS-OLD-ESTOQUE
+                    EVALUATE MOV-TIPO
+                        WHEN 'E'
+                            ADD MOV-QUANTIDADE TO ESTOQUE-PRODUTO
+                            PERFORM GRAVAR-MOVIMENTO-VALIDO
+                        WHEN 'S'
+                            IF MOV-QUANTIDADE > ESTOQUE-PRODUTO
+                                DISPLAY 'ESTOQUE INSUFICIENTE PARA O '
+                                    'PRODUTO: ' MOV-COD-PRODUTO
+                                ADD 1 TO WS-QTD-ERROS
+                            ELSE
+                                SUBTRACT MOV-QUANTIDADE
+                                    FROM ESTOQUE-PRODUTO
+                                PERFORM GRAVAR-MOVIMENTO-VALIDO
+                            END-IF
+                        WHEN OTHER
+                            DISPLAY 'TIPO DE MOVIMENTO INVALIDO PARA O '
+                                'PRODUTO: ' MOV-COD-PRODUTO
+                            ADD 1 TO WS-QTD-ERROS
+                    END-EVALUATE
+            END-READ.
+
+       GRAVAR-MOVIMENTO-VALIDO.
+            REWRITE REG-PRODUTO
+            IF WS-FS NOT EQUAL ZEROS
+                DISPLAY 'ERRO AO ATUALIZAR O PRODUTO: ' MOV-COD-PRODUTO
+                DISPLAY 'FILE STATUS: ' WS-FS
+                ADD 1 TO WS-QTD-ERROS
+            ELSE
+                PERFORM GRAVAR-LOG-MOVIMENTO
+                ADD 1 TO WS-QTD-PROCESSADOS
+            END-IF.
+
+       GRAVAR-LOG-MOVIMENTO.
+            ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-TS-HORA FROM TIME
+            MOVE COD-PRODUTO TO LOG-COD-PRODUTO
+            MOVE 'ESTOQUE-PRODUTO' TO LOG-CAMPO
+            MOVE WS-OLD-ESTOQUE TO WS-EDIT-ESTOQUE
+            MOVE WS-EDIT-ESTOQUE TO LOG-VALOR-ANTIGO
+            MOVE ESTOQUE-PRODUTO TO WS-EDIT-ESTOQUE
+            MOVE WS-EDIT-ESTOQUE TO LOG-VALOR-NOVO
+            MOVE WS-TIMESTAMP TO LOG-DATA-HORA
+            MOVE 'KARDEX' TO LOG-OPERADOR
+            WRITE REG-LOG
+            IF WS-FS-LOG NOT EQUAL ZEROS
+                DISPLAY 'ERRO - NAO FOI POSSIVEL GRAVAR O LOG'
+                DISPLAY 'FILE STATUS: ' WS-FS-LOG
+            END-IF.
+       END PROGRAM PROGRAMA_MOVIMENTO_PRODUTOS.
